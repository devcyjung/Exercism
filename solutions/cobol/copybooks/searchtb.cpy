@@ -0,0 +1,17 @@
+      *> Shared lookup-table layout for the binary search programs.
+      *> Copied by BINARY-SEARCH and by TBLLOAD so the table shape is
+      *> defined in exactly one place instead of being redeclared by
+      *> hand in every program that touches it.
+       01 WS-ITEM                  PIC S9(4) SIGN IS LEADING SEPARATE.
+       01 WS-RESULT                PIC 999 VALUE 0.
+       01 WS-ERROR                 PIC X(40) VALUE SPACES.
+       01 WS-COUNT                 PIC 999 VALUE 0.
+       01 WS-MAX-ELEMENTS          PIC 999 VALUE 500.
+      *> 500 elements at 5 bytes each (SIGN IS LEADING SEPARATE) plus
+      *> 499 comma separators needs 2999 bytes; sized with headroom.
+       01 WS-ARRAY                 PIC X(3000).
+       01 WS-TABLE.
+           02 WS-ELEMENT
+               OCCURS 1 TO 500 DEPENDING ON WS-COUNT
+               INDEXED BY IDX
+               PIC S9(4) SIGN IS LEADING SEPARATE.
