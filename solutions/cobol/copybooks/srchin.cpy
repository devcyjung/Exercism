@@ -0,0 +1,11 @@
+      *> Shared SRCHIN record layout (mode, item, and the array it is
+      *> to be searched against). Copied by BINARY-SEARCH, which reads
+      *> it, and by MKSRCHIN, which builds it, so the two programs
+      *> cannot drift out of sync on this shape the way SEARCHTB.CPY
+      *> already keeps them in sync on the table itself.
+       01 SRCHIN-RECORD.
+           05 SRCHIN-MODE           PIC X(1).
+           05 FILLER                PIC X(1).
+           05 SRCHIN-ITEM           PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 FILLER                PIC X(1).
+           05 SRCHIN-ARRAY          PIC X(3000).
