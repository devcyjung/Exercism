@@ -0,0 +1,74 @@
+//BINSRCH  JOB (ACCTNO),'BINARY SEARCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH CYCLE FOR THE LOOKUP-TABLE BINARY SEARCH.
+//* DELOLD SCRATCHES THE PRIOR RUN'S ARRAYOUT, SRCHIN, AND CKPTFILE
+//* DATASETS SO EACH RUN STARTS FROM AN EMPTY DATASET INSTEAD OF
+//* APPENDING TO LAST NIGHT'S - THESE THREE ARE ALL OPENED OUTPUT
+//* (NOT EXTEND) BY THE PROGRAMS THAT WRITE THEM, AND ON DISP=MOD A
+//* SEQUENTIAL DATASET POSITIONS AT END-OF-DATA FOR WRITING REGARDLESS
+//* OF WHETHER THE PROGRAM OPENS IT OUTPUT OR EXTEND, SO MOD ALONE
+//* WOULD NOT TRUNCATE THEM. SRCHRPT IS DELIBERATELY LEFT OUT OF
+//* DELOLD - IT IS OPENED EXTEND BY BINARY-SEARCH SO THE AUDIT TRAIL
+//* IS MEANT TO ACCUMULATE ACROSS NIGHTS.
+//* STEP01 REBUILDS THE SORTED LOOKUP TABLE FROM THE RAW MASTER FILE.
+//* STEP02 COMBINES THAT TABLE WITH THE DAY'S RAW SEARCH REQUESTS
+//* (MODE AND ITEM ONLY) TO BUILD THE SRCHIN BINARY-SEARCH READS, AND
+//* ONLY RUNS WHEN STEP01 COMPLETED CLEAN (RC LESS THAN 4 - A RAW
+//* MASTER FILE LARGER THAN THE TABLE CAN HOLD SETS RC 4 BUT STILL
+//* LETS THE CHAIN CONTINUE WITH THE TRUNCATED TABLE). STEP03 RUNS THE
+//* SEARCH ITSELF AGAINST THAT FRESHLY-BUILT SRCHIN, AND ONLY RUNS
+//* WHEN STEP02 ALSO CAME BACK CLEAN.
+//*
+//DELOLD   EXEC PGM=IEFBR14
+//ARRAYOUT DD DSN=PROD.BINSRCH.ARRAY,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SRCHIN   DD DSN=PROD.BINSRCH.SRCHIN,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=PROD.BINSRCH.CKPT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//*
+//STEP01   EXEC PGM=TBLLOAD
+//STEPLIB  DD DSN=PROD.BINSRCH.LOADLIB,DISP=SHR
+//MASTIN   DD DSN=PROD.BINSRCH.MASTER,DISP=SHR
+//ARRAYOUT DD DSN=PROD.BINSRCH.ARRAY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP02   EXEC PGM=MKSRCHIN,COND=(4,LT,STEP01)
+//STEPLIB  DD DSN=PROD.BINSRCH.LOADLIB,DISP=SHR
+//ARRAYIN  DD DSN=PROD.BINSRCH.ARRAY,DISP=SHR
+//REQIN    DD DSN=PROD.BINSRCH.REQUESTS,DISP=SHR
+//SRCHIN   DD DSN=PROD.BINSRCH.SRCHIN,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* PROGRAM-ID BINARY-SEARCH IS 13 CHARACTERS AND CONTAINS A HYPHEN,
+//* SO IT CANNOT BE USED AS A PGM= OPERAND OR LOAD LIBRARY MEMBER
+//* NAME (8 CHARACTERS, ALPHANUMERIC/NATIONAL ONLY). IT IS LINK-
+//* EDITED INTO THE PRODUCTION LOAD LIBRARY UNDER THE ALIAS BSEARCH.
+//*
+//STEP03   EXEC PGM=BSEARCH,COND=(4,LT,STEP02)
+//STEPLIB  DD DSN=PROD.BINSRCH.LOADLIB,DISP=SHR
+//SRCHIN   DD DSN=PROD.BINSRCH.SRCHIN,DISP=SHR
+//SRCHRPT  DD DSN=PROD.BINSRCH.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPTFILE DD DSN=PROD.BINSRCH.CKPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP01 RETURN CODES:
+//*   0  - EVERY MASTER VALUE FIT IN THE TABLE
+//*   4  - THE MASTER FILE HELD MORE VALUES THAN THE TABLE CAN HOLD;
+//*        THE TABLE WAS BUILT FROM THE FIRST WS-MAX-ELEMENTS VALUES
+//*        IN SORTED ORDER AND THE REST WERE DROPPED
+//*
+//* STEP03 RETURN CODES:
+//*   0  - EVERY REQUEST IN SRCHIN WAS FOUND
+//*   4  - ONE OR MORE REQUESTS WERE NOT FOUND (WARNING ONLY)
+//*   8  - ONE OR MORE REQUESTS CARRIED AN UNSORTED OR EMPTY TABLE,
+//*        OR AN ARRAY LARGER THAN THE TABLE CAN HOLD
+//*   16 - A REQUIRED FILE COULD NOT BE OPENED; THE STEP ABENDED
+//*        BEFORE ANY REQUESTS WERE PROCESSED (OR BEFORE A CHECKPOINT
+//*        COULD BE WRITTEN)
+//*
