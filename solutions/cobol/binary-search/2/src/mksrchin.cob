@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MKSRCHIN.
+
+      *> Combines today's raw search requests (mode and item only, one
+      *> per record) with the single sorted array TBLLOAD rebuilt for
+      *> the night, producing the SRCHIN records BINARY-SEARCH expects
+      *> (mode, item, and the array all on one record). This is what
+      *> actually wires TBLLOAD's output into the search step - without
+      *> it the nightly table rebuild has nothing downstream to feed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARRAYIN ASSIGN TO ARRAYIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRAYIN-STATUS.
+           SELECT REQIN ASSIGN TO REQIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQIN-STATUS.
+           SELECT SRCHIN ASSIGN TO SRCHIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCHIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARRAYIN.
+       01 ARRAYIN-RECORD            PIC X(3000).
+
+       FD REQIN.
+       01 REQIN-RECORD.
+           05 REQIN-MODE            PIC X(1).
+           05 FILLER                PIC X(1).
+           05 REQIN-ITEM            PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       FD SRCHIN.
+           COPY "srchin.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "searchtb.cpy".
+
+       01 WS-ARRAYIN-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-REQIN-STATUS           PIC X(2) VALUE SPACES.
+       01 WS-SRCHIN-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-REQIN-EOF-SWITCH       PIC X(1) VALUE "N".
+           88 WS-REQIN-AT-END       VALUE "Y".
+       01 WS-REQ-COUNT              PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MKSRCHIN.
+           PERFORM READ-ARRAY-FILE.
+           PERFORM OPEN-REQUEST-FILES.
+
+           PERFORM READ-REQUEST-RECORD.
+           PERFORM UNTIL WS-REQIN-AT-END
+               PERFORM BUILD-AND-WRITE-REQUEST
+               PERFORM READ-REQUEST-RECORD
+           END-PERFORM.
+
+           CLOSE REQIN.
+           CLOSE SRCHIN.
+
+           DISPLAY "MKSRCHIN: " WS-REQ-COUNT
+                   " REQUESTS COMBINED WITH TODAY'S SORTED TABLE".
+           STOP RUN.
+
+       READ-ARRAY-FILE.
+           OPEN INPUT ARRAYIN.
+           IF WS-ARRAYIN-STATUS NOT = "00"
+               DISPLAY "MKSRCHIN: UNABLE TO OPEN ARRAYIN, STATUS="
+                       WS-ARRAYIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           READ ARRAYIN INTO WS-ARRAY
+               AT END
+                   DISPLAY "MKSRCHIN: ARRAYIN HAS NO TABLE TO COMBINE"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ.
+
+           CLOSE ARRAYIN.
+
+       OPEN-REQUEST-FILES.
+           OPEN INPUT REQIN.
+           IF WS-REQIN-STATUS NOT = "00"
+               DISPLAY "MKSRCHIN: UNABLE TO OPEN REQIN, STATUS="
+                       WS-REQIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SRCHIN.
+           IF WS-SRCHIN-STATUS NOT = "00"
+               DISPLAY "MKSRCHIN: UNABLE TO OPEN SRCHIN, STATUS="
+                       WS-SRCHIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-REQUEST-RECORD.
+           READ REQIN
+               AT END
+                   MOVE "Y" TO WS-REQIN-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-REQ-COUNT
+           END-READ.
+
+       BUILD-AND-WRITE-REQUEST.
+           MOVE SPACES TO SRCHIN-RECORD
+           MOVE REQIN-MODE TO SRCHIN-MODE
+           MOVE REQIN-ITEM TO SRCHIN-ITEM
+           MOVE WS-ARRAY TO SRCHIN-ARRAY
+           WRITE SRCHIN-RECORD.
