@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLLOAD.
+
+      *> Reads a master file of raw, unsorted, possibly duplicate
+      *> signed values (one per record), sorts them, and writes the
+      *> sorted comma-delimited array string that BINARY-SEARCH's
+      *> SRCHIN-ARRAY field expects, so the table going into the
+      *> search is always properly prepared.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTIN ASSIGN TO MASTIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTIN-STATUS.
+           SELECT ARRAYOUT ASSIGN TO ARRAYOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARRAYOUT-STATUS.
+           SELECT SORTWK ASSIGN TO SORTWK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTIN.
+       01 MASTIN-RECORD.
+           05 MASTIN-VALUE          PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       SD SORTWK.
+       01 SORTWK-RECORD.
+           05 SORTWK-VALUE          PIC S9(4) SIGN IS LEADING SEPARATE.
+
+       FD ARRAYOUT.
+       01 ARRAYOUT-RECORD           PIC X(3000).
+
+       WORKING-STORAGE SECTION.
+           COPY "searchtb.cpy".
+
+       01 WS-MASTIN-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-ARRAYOUT-STATUS        PIC X(2) VALUE SPACES.
+       01 WS-MASTIN-EOF-SWITCH      PIC X(1) VALUE "N".
+           88 WS-MASTIN-AT-END      VALUE "Y".
+       01 WS-SORT-EOF-SWITCH        PIC X(1) VALUE "N".
+           88 WS-SORT-AT-END        VALUE "Y".
+       01 WS-PTR                    PIC 9(4) VALUE 1.
+
+       PROCEDURE DIVISION.
+       TBLLOAD.
+      *> INPUT PROCEDURE (rather than USING) so MASTIN is opened under
+      *> our own control and its FILE STATUS can actually be checked.
+           SORT SORTWK
+               ON ASCENDING KEY SORTWK-VALUE
+               INPUT PROCEDURE IS READ-MASTER-FILE
+               OUTPUT PROCEDURE IS BUILD-ARRAY-STRING.
+
+           OPEN OUTPUT ARRAYOUT.
+           IF WS-ARRAYOUT-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN ARRAYOUT, STATUS="
+                       WS-ARRAYOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-ARRAY TO ARRAYOUT-RECORD.
+           WRITE ARRAYOUT-RECORD.
+           CLOSE ARRAYOUT.
+
+           DISPLAY "TBLLOAD: " WS-COUNT " VALUES WRITTEN TO ARRAYOUT".
+           STOP RUN.
+
+       READ-MASTER-FILE.
+           OPEN INPUT MASTIN.
+           IF WS-MASTIN-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN MASTIN, STATUS="
+                       WS-MASTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-MASTIN-AT-END
+               READ MASTIN
+                   AT END
+                       MOVE "Y" TO WS-MASTIN-EOF-SWITCH
+                   NOT AT END
+                       RELEASE SORTWK-RECORD FROM MASTIN-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE MASTIN.
+
+       BUILD-ARRAY-STRING.
+           MOVE SPACES TO WS-ARRAY.
+           MOVE 0 TO WS-COUNT.
+           MOVE 1 TO WS-PTR.
+
+           PERFORM UNTIL WS-SORT-AT-END
+               RETURN SORTWK
+                   AT END
+                       MOVE "Y" TO WS-SORT-EOF-SWITCH
+                   NOT AT END
+                       PERFORM APPEND-SORTED-VALUE
+               END-RETURN
+           END-PERFORM.
+
+       APPEND-SORTED-VALUE.
+           IF WS-COUNT >= WS-MAX-ELEMENTS
+               DISPLAY "TBLLOAD: TABLE FULL AT " WS-MAX-ELEMENTS
+                       " - REMAINING MASTER VALUES DROPPED"
+               MOVE 4 TO RETURN-CODE
+               MOVE "Y" TO WS-SORT-EOF-SWITCH
+           ELSE
+               IF WS-COUNT > 0
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-ARRAY
+                       WITH POINTER WS-PTR
+                   END-STRING
+               END-IF
+               STRING SORTWK-VALUE DELIMITED BY SIZE
+                   INTO WS-ARRAY
+                   WITH POINTER WS-PTR
+               END-STRING
+               ADD 1 TO WS-COUNT
+           END-IF.
