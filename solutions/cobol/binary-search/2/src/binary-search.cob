@@ -1,44 +1,331 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BINARY-SEARCH.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SRCHIN ASSIGN TO SRCHIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCHIN-STATUS.
+           SELECT SRCHRPT ASSIGN TO SRCHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRCHRPT-STATUS.
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SRCHIN.
+           COPY "srchin.cpy".
+
+       FD SRCHRPT.
+       01 SRCHRPT-RECORD            PIC X(2050).
+
+       FD CKPTFILE.
+       01 CKPT-RECORD.
+           05 CKPT-LAST-RECNO       PIC 9(9).
+           05 FILLER                PIC X(1).
+           05 CKPT-STATUS-FLAG      PIC X(1).
+
        WORKING-STORAGE SECTION.
-       01 WS-FOUND-NOT-FOUND     PIC 9 VALUE 0.
-           88 FOUND              VALUE 1.
-       01 WS-ITEM                PIC 9999.
-       01 WS-RESULT              PIC 99 VALUE 0.
-       01 WS-ERROR               PIC X(40) VALUE SPACES.
-       01 WS-COUNT               PIC 99 VALUE 0.
-       01 WS-ARRAY               PIC X(20).  
-       01 WS-SUBSTR              PIC X(4).
-       01 WS-PTR                 PIC 99 VALUE 1.
-       01 WS-TABLE.
-           02 WS-ELEMENT
-               OCCURS 1 TO 20 DEPENDING ON WS-COUNT
-               INDEXED BY IDX
-               PIC 9(4).
-       01 WS-FIRST-INDEX         PIC 99.
-       01 WS-MIDDLE-INDEX        PIC 99.
-       01 WS-LAST-INDEX          PIC 99.
-       01 WS-MIDDLE-ELEMENT      PIC 9999.
-       01 WS-TEMP                PIC 9999.
-       01 WS-LOOP-IDX            PIC 99.
+           COPY "searchtb.cpy".
+
+       01 WS-FOUND-NOT-FOUND        PIC 9 VALUE 0.
+           88 FOUND                 VALUE 1.
+       01 WS-SUBSTR                 PIC X(6).
+       01 WS-PTR                    PIC 9(4) VALUE 1.
+       01 WS-FIRST-INDEX            PIC 999.
+       01 WS-MIDDLE-INDEX           PIC 999.
+       01 WS-LAST-INDEX             PIC 999.
+       01 WS-MIDDLE-ELEMENT         PIC S9(4) SIGN IS LEADING SEPARATE.
+       01 WS-TEMP                   PIC 999.
+       01 WS-LOOP-IDX               PIC 999.
+       01 WS-COMMA-COUNT            PIC 9(4).
+
+       01 WS-MODE                   PIC X(1) VALUE "F".
+           88 WS-MODE-FIRST-MATCH   VALUE "F".
+           88 WS-MODE-FIND-ALL      VALUE "A".
+
+       01 WS-VALIDATION-SWITCH      PIC X(1) VALUE "Y".
+           88 WS-ARRAY-IS-SORTED    VALUE "Y".
+           88 WS-ARRAY-NOT-SORTED   VALUE "N".
+
+       01 WS-PARSE-SWITCH           PIC X(1) VALUE "N".
+           88 WS-ARRAY-OVERSIZED    VALUE "Y".
+
+       01 WS-MATCH-AREA.
+           05 WS-MATCH-COUNT        PIC 999 VALUE 0.
+           05 WS-MATCH-TABLE
+               OCCURS 1 TO 500 DEPENDING ON WS-MATCH-COUNT
+               INDEXED BY MIDX
+               PIC 999.
+       01 WS-SCAN-INDEX             PIC 999.
+       01 WS-PREV-INDEX             PIC 999.
+       01 WS-NEXT-INDEX             PIC 999.
+       01 WS-FIRST-MATCH-INDEX      PIC 999.
+       01 WS-LAST-MATCH-INDEX       PIC 999.
+
+       01 WS-REQUEST-RC             PIC 9(1) VALUE 0.
+       01 WS-MAX-RC                 PIC 9(1) VALUE 0.
+
+       01 WS-SRCHIN-STATUS          PIC X(2) VALUE SPACES.
+       01 WS-SRCHRPT-STATUS         PIC X(2) VALUE SPACES.
+       01 WS-CKPT-STATUS            PIC X(2) VALUE SPACES.
+
+       01 WS-EOF-SWITCH             PIC X(1) VALUE "N".
+           88 WS-END-OF-FILE        VALUE "Y".
+       01 WS-RESTART-SWITCH         PIC X(1) VALUE "N".
+           88 WS-RESTART-RUN        VALUE "Y".
+
+       01 WS-RECORD-COUNT           PIC 9(9) VALUE 0.
+       01 WS-RESTART-RECNO          PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT             PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 50.
+       01 WS-CKPT-QUOTIENT          PIC 9(9).
+       01 WS-CKPT-REMAINDER         PIC 9(9).
+       01 WS-CKPT-FLAG              PIC X(1) VALUE SPACE.
+
+       01 WS-RUN-DATE               PIC 9(8) VALUE ZERO.
+       01 WS-RUN-TIME               PIC 9(8) VALUE ZERO.
+
+       01 WS-REPORT-LINE.
+           05 WS-RPT-ITEM           PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RPT-COUNT          PIC 999.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RPT-MATCH-COUNT    PIC 999.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-RPT-DATE           PIC 9(8).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 WS-RPT-TIME           PIC 9(8).
+           05 FILLER                PIC X(3) VALUE SPACES.
+      *> Sized for the worst case: "FOUND AT:" (9 bytes) plus one
+      *> " nnn" (4 bytes) per possible match, up to WS-MAX-ELEMENTS.
+           05 WS-RPT-RESULT         PIC X(2010).
+       01 WS-RPT-STRING-PTR         PIC 9(4).
+       01 WS-RPT-POSITION-EDIT      PIC ZZ9.
+       01 WS-RPT-OVERFLOW-SWITCH    PIC X(1) VALUE "N".
+           88 WS-RPT-TRUNCATED      VALUE "Y".
 
        PROCEDURE DIVISION.
        BINARY-SEARCH.
+           PERFORM INITIALIZE-RUN.
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT SRCHIN.
+           IF WS-SRCHIN-STATUS NOT = "00"
+               DISPLAY "BINARY-SEARCH: UNABLE TO OPEN SRCHIN, STATUS="
+                       WS-SRCHIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> SRCHRPT is the audit trail and must survive across nightly
+      *> runs, not just across a restart within one run, so every
+      *> invocation appends to it; only a truly first-ever run (the
+      *> file does not exist yet) falls back to creating it.
+           OPEN EXTEND SRCHRPT.
+           IF WS-SRCHRPT-STATUS = "35"
+               OPEN OUTPUT SRCHRPT
+           END-IF.
+           IF WS-SRCHRPT-STATUS NOT = "00"
+               DISPLAY "BINARY-SEARCH: UNABLE TO OPEN SRCHRPT, STATUS="
+                       WS-SRCHRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-RUN
+               PERFORM SKIP-PROCESSED-RECORDS
+           END-IF.
+
+           PERFORM READ-INPUT-RECORD.
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM PROCESS-REQUEST THRU PROCESS-REQUEST-EXIT
+               PERFORM CHECKPOINT-IF-DUE
+               PERFORM READ-INPUT-RECORD
+           END-PERFORM.
+
+           MOVE "C" TO WS-CKPT-FLAG.
+           PERFORM WRITE-CHECKPOINT.
+
+           CLOSE SRCHIN.
+           CLOSE SRCHRPT.
+
+           MOVE WS-MAX-RC TO RETURN-CODE.
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           MOVE 0 TO WS-MAX-RC.
+           MOVE 0 TO WS-RECORD-COUNT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-RECNO.
+           MOVE "N" TO WS-RESTART-SWITCH.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CKPTFILE
+                   AT END
+                       MOVE 0 TO WS-RESTART-RECNO
+               END-READ
+               IF WS-CKPT-STATUS = "00" AND CKPT-STATUS-FLAG = "I"
+                   MOVE CKPT-LAST-RECNO TO WS-RESTART-RECNO
+                   MOVE "Y" TO WS-RESTART-SWITCH
+               END-IF
+               CLOSE CKPTFILE
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-RECNO
+                   OR WS-END-OF-FILE
+               PERFORM READ-INPUT-RECORD
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM.
+
+       READ-INPUT-RECORD.
+           READ SRCHIN
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CKPT-RECORD
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-RECNO
+           MOVE WS-CKPT-FLAG TO CKPT-STATUS-FLAG
+           OPEN OUTPUT CKPTFILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "BINARY-SEARCH: UNABLE TO OPEN CKPTFILE, STATUS="
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CKPT-RECORD
+           CLOSE CKPTFILE.
+
+       CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               MOVE "I" TO WS-CKPT-FLAG
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       PROCESS-REQUEST.
+           MOVE SRCHIN-MODE TO WS-MODE
+           MOVE SRCHIN-ITEM TO WS-ITEM
+           MOVE SRCHIN-ARRAY TO WS-ARRAY
            INITIALIZE WS-FOUND-NOT-FOUND WS-RESULT WS-ERROR
-                      WS-PTR WS-COUNT WS-FIRST-INDEX
-                      WS-MIDDLE-INDEX WS-LAST-INDEX.
+                      WS-MATCH-COUNT WS-REQUEST-RC
+           MOVE "Y" TO WS-VALIDATION-SWITCH
 
-           PERFORM PARSE-ARRAY.
+           PERFORM PARSE-ARRAY
+
+           IF WS-ARRAY-OVERSIZED
+               MOVE "array exceeds maximum table size" TO WS-ERROR
+               MOVE 8 TO WS-REQUEST-RC
+               GO TO DISPLAY-RESULT
+           END-IF
 
            IF WS-COUNT = 0
                MOVE "value not in array" TO WS-ERROR
+               MOVE 8 TO WS-REQUEST-RC
+               GO TO DISPLAY-RESULT
+           END-IF
+
+           PERFORM VALIDATE-ASCENDING
+
+           IF WS-ARRAY-NOT-SORTED
+               MOVE "array not sorted" TO WS-ERROR
+               MOVE 8 TO WS-REQUEST-RC
                GO TO DISPLAY-RESULT
+           END-IF
+
+           PERFORM SEARCH-ARRAY
+
+           IF FOUND
+               IF WS-MODE-FIND-ALL
+                   PERFORM FIND-ALL-MATCHES
+               ELSE
+                   MOVE 1 TO WS-MATCH-COUNT
+                   MOVE WS-RESULT TO WS-MATCH-TABLE(1)
+               END-IF
+           END-IF
+
+           IF NOT FOUND
+               MOVE "value not in array" TO WS-ERROR
+           END-IF.
+
+       DISPLAY-RESULT.
+           IF FOUND
+               DISPLAY "Found at position: " WS-RESULT
+               MOVE 0 TO WS-REQUEST-RC
+           ELSE
+               DISPLAY WS-ERROR
+               IF WS-REQUEST-RC < 4
+                   MOVE 4 TO WS-REQUEST-RC
+               END-IF
+           END-IF
+           PERFORM WRITE-REPORT-LINE
+           IF WS-REQUEST-RC > WS-MAX-RC
+               MOVE WS-REQUEST-RC TO WS-MAX-RC
+           END-IF.
+
+       PROCESS-REQUEST-EXIT.
+           EXIT.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-ITEM TO WS-RPT-ITEM
+           MOVE WS-COUNT TO WS-RPT-COUNT
+           MOVE WS-MATCH-COUNT TO WS-RPT-MATCH-COUNT
+           MOVE WS-RUN-DATE TO WS-RPT-DATE
+           MOVE WS-RUN-TIME TO WS-RPT-TIME
+           MOVE SPACES TO WS-RPT-RESULT
+           MOVE "N" TO WS-RPT-OVERFLOW-SWITCH
+
+           IF FOUND
+               MOVE 1 TO WS-RPT-STRING-PTR
+               STRING "FOUND AT:" DELIMITED BY SIZE
+                   INTO WS-RPT-RESULT
+                   WITH POINTER WS-RPT-STRING-PTR
+               END-STRING
+               PERFORM VARYING MIDX FROM 1 BY 1
+                       UNTIL MIDX > WS-MATCH-COUNT OR WS-RPT-TRUNCATED
+                   MOVE WS-MATCH-TABLE(MIDX) TO WS-RPT-POSITION-EDIT
+                   STRING " " WS-RPT-POSITION-EDIT DELIMITED BY SIZE
+                       INTO WS-RPT-RESULT
+                       WITH POINTER WS-RPT-STRING-PTR
+                       ON OVERFLOW
+                           SET WS-RPT-TRUNCATED TO TRUE
+                   END-STRING
+               END-PERFORM
+      *> WS-RPT-MATCH-COUNT above still carries the true match total,
+      *> so a truncated position list is visible to the auditor even
+      *> though WS-RPT-RESULT itself had no room left to say so.
+           ELSE
+               MOVE WS-ERROR TO WS-RPT-RESULT
            END-IF.
 
-           DISPLAY "find " WS-ITEM " in array".
+           WRITE SRCHRPT-RECORD FROM WS-REPORT-LINE.
 
+       VALIDATE-ASCENDING.
+           IF WS-COUNT > 1
+               PERFORM VARYING IDX FROM 2 BY 1 UNTIL IDX > WS-COUNT
+                   IF WS-ELEMENT(IDX) < WS-ELEMENT(IDX - 1)
+                       MOVE "N" TO WS-VALIDATION-SWITCH
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SEARCH-ARRAY.
            MOVE 1 TO WS-FIRST-INDEX.
            MOVE WS-COUNT TO WS-LAST-INDEX.
 
@@ -60,25 +347,64 @@
                END-IF
            END-PERFORM.
 
-           IF NOT FOUND
-               MOVE "value not in array" TO WS-ERROR
+       FIND-ALL-MATCHES.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE WS-RESULT TO WS-FIRST-MATCH-INDEX
+           MOVE WS-RESULT TO WS-LAST-MATCH-INDEX
+
+           PERFORM VARYING WS-SCAN-INDEX FROM WS-RESULT BY -1
+                   UNTIL WS-SCAN-INDEX <= 1
+               COMPUTE WS-PREV-INDEX = WS-SCAN-INDEX - 1
+               SET IDX TO WS-PREV-INDEX
+               IF WS-ELEMENT(IDX) NOT = WS-ITEM
+                   EXIT PERFORM
+               END-IF
+               MOVE WS-PREV-INDEX TO WS-FIRST-MATCH-INDEX
+           END-PERFORM
+
+           PERFORM VARYING WS-SCAN-INDEX FROM WS-RESULT BY 1
+                   UNTIL WS-SCAN-INDEX >= WS-COUNT
+               COMPUTE WS-NEXT-INDEX = WS-SCAN-INDEX + 1
+               SET IDX TO WS-NEXT-INDEX
+               IF WS-ELEMENT(IDX) NOT = WS-ITEM
+                   EXIT PERFORM
+               END-IF
+               MOVE WS-NEXT-INDEX TO WS-LAST-MATCH-INDEX
+           END-PERFORM
+
+      *> Report the whole equal-value run left-to-right so the audit
+      *> trail lists positions in ascending table order, not scan order.
+           PERFORM VARYING WS-SCAN-INDEX FROM WS-FIRST-MATCH-INDEX BY 1
+                   UNTIL WS-SCAN-INDEX > WS-LAST-MATCH-INDEX
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE WS-SCAN-INDEX TO WS-MATCH-TABLE(WS-MATCH-COUNT)
+           END-PERFORM.
+
+       PARSE-ARRAY.
+           MOVE 0 TO WS-COUNT.
+           MOVE 0 TO WS-COMMA-COUNT.
+           MOVE "N" TO WS-PARSE-SWITCH.
+           IF WS-ARRAY NOT = SPACES
+      *> Tally into a PIC 9(4) field (room for up to 3000 commas, the
+      *> whole of WS-ARRAY) rather than straight into WS-COUNT
+      *> (PIC 999, max 999) - INSPECT ... TALLYING has no SIZE ERROR
+      *> clause, so tallying a pathological, comma-only input directly
+      *> into WS-COUNT could silently wrap it back under
+      *> WS-MAX-ELEMENTS and defeat the oversized-array check below.
+               INSPECT WS-ARRAY TALLYING WS-COMMA-COUNT FOR ALL ","
+               ADD 1 TO WS-COMMA-COUNT
            END-IF.
 
-       DISPLAY-RESULT.
-           DISPLAY "WS-FOUND-NOT-FOUND=" WS-FOUND-NOT-FOUND.
-           IF FOUND
-               DISPLAY "Found at position: " WS-RESULT
+      *> WS-ELEMENT only has room for WS-MAX-ELEMENTS entries; cap the
+      *> fill loop at that bound instead of subscripting past it, and
+      *> flag the request as rejected so PROCESS-REQUEST can report it.
+           IF WS-COMMA-COUNT > WS-MAX-ELEMENTS
+               SET WS-ARRAY-OVERSIZED TO TRUE
+               MOVE WS-MAX-ELEMENTS TO WS-COUNT
            ELSE
-               DISPLAY WS-ERROR
+               MOVE WS-COMMA-COUNT TO WS-COUNT
            END-IF.
 
-       PARSE-ARRAY.
-           UNSTRING WS-ARRAY
-               DELIMITED BY ALL ","
-               INTO WS-SUBSTR
-               WITH POINTER WS-PTR
-               TALLYING IN WS-COUNT.
-
            MOVE 1 TO WS-LOOP-IDX.
            MOVE 1 TO WS-PTR.
 
@@ -87,4 +413,4 @@
                    INTO WS-SUBSTR
                    WITH POINTER WS-PTR
                MOVE FUNCTION NUMVAL(WS-SUBSTR) TO WS-ELEMENT(WS-LOOP-IDX)
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
